@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GOODINQ.
+000300 AUTHOR.        R JANOWSKI.
+000400 INSTALLATION.  HR-PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ------------------------------------------
+001200* 08/09/2026  RJ   ORIGINAL PROGRAM - CICS PSEUDO-CONVERSATIONAL
+001300*                  AD HOC INQUIRY AGAINST THE EMPLOYEE TABLE,
+001400*                  USING THE SAME LOOKUP GOODUPDT PERFORMS.
+001500*----------------------------------------------------------------
+001600* TRANSID GINQ, MAPSET GOODMAPS, MAP GOODMAP1.  FIRST ENTRY TO
+001700* THE TRANSACTION SENDS A BLANK INQUIRY SCREEN; EVERY SUBSEQUENT
+001800* ENTRY (DRIVEN BY THE TRANSID PASSED BACK ON RETURN) RECEIVES
+001900* THE EMPLOYEE ID THE OPERATOR KEYED AND SENDS BACK THE MATCHING
+002000* NAME.  PF3 ENDS THE CONVERSATION.
+002100*----------------------------------------------------------------
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500*----------------------------------------------------------------
+002600* CICS EXECUTE INTERFACE BLOCK FIELDS, CODED OUT IN FULL HERE THE
+002700* SAME WAY SQLCA IS CODED OUT IN FULL IN GOODUPDT, SO THE FIELD
+002800* LAYOUT IS VISIBLE DIRECTLY IN THIS SOURCE RATHER THAN PULLED IN
+002900* FROM A COPY MEMBER.
+003000*----------------------------------------------------------------
+003100 01  DFHEIBLK.
+003200     05  EIBTIME             PIC S9(07) COMP-3.
+003300     05  EIBDATE             PIC S9(07) COMP-3.
+003400     05  EIBTRNID            PIC X(04).
+003500     05  EIBTASKN            PIC S9(07) COMP-3.
+003600     05  EIBTRMID            PIC X(04).
+003700     05  EIBCPOSN            PIC S9(04) COMP.
+003800     05  EIBCALEN            PIC S9(04) COMP.
+003900     05  EIBAID              PIC X(01).
+004000     05  EIBFN               PIC X(02).
+004100     05  EIBRCODE            PIC X(06).
+004200     05  EIBDS               PIC X(08).
+004300     05  EIBREQID            PIC X(08).
+004400     05  EIBRSRCE            PIC X(08).
+004500     05  EIBSYNC             PIC X(01).
+004600     05  EIBFREE             PIC X(01).
+004700     05  EIBRECV             PIC X(01).
+004800     05  EIBATT              PIC X(01).
+004900     05  EIBEOC              PIC X(01).
+005000     05  EIBFMH              PIC X(01).
+005100     05  EIBCOMPL            PIC X(01).
+005200     05  EIBSIG              PIC X(01).
+005300     05  EIBCONF             PIC X(01).
+005400     05  EIBERR              PIC X(01).
+005500     05  EIBERRCD            PIC X(04).
+005600     05  EIBSYNRB            PIC X(01).
+005700     05  EIBNODAT            PIC X(01).
+005800     05  EIBRESP             PIC S9(08) COMP.
+005900     05  EIBRESP2            PIC S9(08) COMP.
+006000     05  EIBRLDBK            PIC X(01).
+006100
+006200*----------------------------------------------------------------
+006300* EMPLOYEE TABLE HOST VARIABLES
+006400*----------------------------------------------------------------
+006500 01  WS-EMP-ID               PIC 9(06).
+006600 01  WS-EMP-NAME             PIC X(30).
+006700
+006800*----------------------------------------------------------------
+006900* DB2 SQL COMMUNICATIONS AREA (SQLCA)
+007000*----------------------------------------------------------------
+007100 01  SQLCA.
+007200     05  SQLCAID             PIC X(08).
+007300     05  SQLCABC             PIC S9(09)  COMP-5.
+007400     05  SQLCODE             PIC S9(09)  COMP-5.
+007500     05  SQLERRM.
+007600         49  SQLERRML        PIC S9(04)  COMP-5.
+007700         49  SQLERRMC        PIC X(70).
+007800     05  SQLERRP             PIC X(08).
+007900     05  SQLERRD             PIC S9(09)  COMP-5 OCCURS 6 TIMES.
+008000     05  SQLWARN.
+008100         10  SQLWARN0        PIC X(01).
+008200         10  SQLWARN1        PIC X(01).
+008300         10  SQLWARN2        PIC X(01).
+008400         10  SQLWARN3        PIC X(01).
+008500         10  SQLWARN4        PIC X(01).
+008600         10  SQLWARN5        PIC X(01).
+008700         10  SQLWARN6        PIC X(01).
+008800         10  SQLWARN7        PIC X(01).
+008900     05  SQLSTATE            PIC X(05).
+009000
+009100*----------------------------------------------------------------
+009200* COMMAREA PASSED BACK TO CICS ON EACH RETURN, SO THIS TASK IS
+009300* REATTACHED UNDER TRANSID GINQ THE NEXT TIME THE OPERATOR PRESSES
+009400* A KEY.  THE CONTENT IS NOT USED - ITS PRESENCE IS WHAT KEEPS
+009500* EIBCALEN NON-ZERO ON THE NEXT ENTRY.
+009600*----------------------------------------------------------------
+009700 01  WS-COMMAREA-FLAG        PIC X(01) VALUE 'X'.
+009800
+009900     COPY GOODMAP1.
+010000
+010100     COPY DFHAID.
+010200
+010300 LINKAGE SECTION.
+010400 01  DFHCOMMAREA             PIC X(01).
+010500
+010600 PROCEDURE DIVISION.
+010700*----------------------------------------------------------------
+010800 0000-MAIN.
+010900*----------------------------------------------------------------
+011000     IF EIBCALEN = 0
+011100         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+011200     ELSE
+011300         IF EIBAID = DFHPF3
+011400             PERFORM 5000-END-CONVERSATION THRU 5000-EXIT
+011500         ELSE
+011600             PERFORM 2000-LOOKUP-EMPLOYEE THRU 2000-EXIT
+011700         END-IF
+011800     END-IF.
+011900 0000-EXIT.
+012000     EXIT.
+012100
+012200*----------------------------------------------------------------
+012300* 1000-SEND-INITIAL-MAP - FIRST ENTRY TO THE TRANSACTION, SO SEND
+012400*     A BLANK INQUIRY SCREEN AND WAIT FOR THE OPERATOR
+012500*----------------------------------------------------------------
+012600 1000-SEND-INITIAL-MAP.
+012700     MOVE SPACES TO GOODMAP1O.
+012800     MOVE 'ENTER AN EMPLOYEE ID AND PRESS ENTER.  PF3 TO EXIT.'
+012900         TO MSGO.
+013000
+013100     EXEC CICS SEND
+013200         MAP('GOODMAP1')
+013300         MAPSET('GOODMAPS')
+013400         FROM(GOODMAP1O)
+013500         ERASE
+013600     END-EXEC.
+013700
+013800     EXEC CICS RETURN
+013900         TRANSID('GINQ')
+014000         COMMAREA(WS-COMMAREA-FLAG)
+014100         LENGTH(1)
+014200     END-EXEC.
+014300 1000-EXIT.
+014400     EXIT.
+014500
+014600*----------------------------------------------------------------
+014700* 2000-LOOKUP-EMPLOYEE - RECEIVE THE OPERATOR'S EMPLOYEE ID AND
+014800*     SEND BACK THE MATCHING NAME
+014900*----------------------------------------------------------------
+015000 2000-LOOKUP-EMPLOYEE.
+015100     EXEC CICS RECEIVE
+015200         MAP('GOODMAP1')
+015300         MAPSET('GOODMAPS')
+015400         INTO(GOODMAP1I)
+015500     END-EXEC.
+015600
+015700     IF EMPIDL = 0
+015800         MOVE SPACES TO GOODMAP1O
+015900         MOVE 'PLEASE ENTER AN EMPLOYEE ID.' TO MSGO
+016000         GO TO 2000-SEND-RESPONSE
+016100     END-IF.
+016200
+016300     MOVE EMPIDI TO WS-EMP-ID.
+016400
+016500     EXEC SQL
+016600         SELECT NAME
+016700           INTO :WS-EMP-NAME
+016800           FROM EMPLOYEE
+016900          WHERE ID = :WS-EMP-ID
+017000     END-EXEC.
+017100
+017200     MOVE SPACES TO GOODMAP1O.
+017300     MOVE EMPIDI TO EMPIDO.
+017400
+017500     EVALUATE SQLCODE
+017600         WHEN 0
+017700             MOVE WS-EMP-NAME TO EMPNAMO
+017800             MOVE 'EMPLOYEE FOUND.' TO MSGO
+017900         WHEN 100
+018000             MOVE 'NO EMPLOYEE FOUND FOR THAT ID.' TO MSGO
+018100         WHEN OTHER
+018200             MOVE 'SQL ERROR ON EMPLOYEE LOOKUP.' TO MSGO
+018300     END-EVALUATE.
+018400
+018500 2000-SEND-RESPONSE.
+018600     EXEC CICS SEND
+018700         MAP('GOODMAP1')
+018800         MAPSET('GOODMAPS')
+018900         FROM(GOODMAP1O)
+019000         DATAONLY
+019100     END-EXEC.
+019200
+019300     EXEC CICS RETURN
+019400         TRANSID('GINQ')
+019500         COMMAREA(WS-COMMAREA-FLAG)
+019600         LENGTH(1)
+019700     END-EXEC.
+019800 2000-EXIT.
+019900     EXIT.
+020000
+020100*----------------------------------------------------------------
+020200* 5000-END-CONVERSATION - OPERATOR PRESSED PF3, SO SEND A
+020300*     CLOSING MESSAGE AND RETURN WITHOUT A TRANSID
+020400*----------------------------------------------------------------
+020500 5000-END-CONVERSATION.
+020600     MOVE SPACES TO GOODMAP1O.
+020700     MOVE 'GOODINQ - INQUIRY ENDED.' TO MSGO.
+020800
+020900     EXEC CICS SEND
+021000         MAP('GOODMAP1')
+021100         MAPSET('GOODMAPS')
+021200         FROM(GOODMAP1O)
+021300         ERASE
+021400     END-EXEC.
+021500
+021600     EXEC CICS RETURN
+021700     END-EXEC.
+021800 5000-EXIT.
+021900     EXIT.
