@@ -0,0 +1,98 @@
+//GOODNITE JOB (ACCTG01),'HR PAYROLL NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* GOODNITE - NIGHTLY EMPLOYEE NAME REFRESH BATCH STREAM         *
+//*                                                                *
+//* INSTALLATION.  HR-PAYROLL SYSTEMS.                             *
+//* DEPENDENCY.    RUNS AFTER THE UPSTREAM HRFEED01 JOB HAS         *
+//*                PRODUCED THE RAW NIGHTLY EXTRACT ON              *
+//*                PROD.HR.EMPLOYEE.EXTRACT.RAW.                    *
+//* DEPENDENCY.    CHKPTFIL, EMPREJ, CTLRPT, AUDITOUT, AND PAYEXTR  *
+//*                BELOW ARE DISP=OLD SO GOODUPDT'S OWN OPEN        *
+//*                OUTPUT/OPEN EXTEND DECIDES TRUNCATE-VERSUS-      *
+//*                APPEND EACH RUN.  ALL FIVE DATA SETS MUST BE     *
+//*                CATALOGED ONCE BY A ONE-TIME ALLOCATION (EITHER  *
+//*                IEFBR14 OR IDCAMS) BEFORE THE FIRST NIGHT         *
+//*                GOODNITE EVER RUNS; THAT ONE-TIME STEP IS NOT     *
+//*                PART OF THIS JOB STREAM.                         *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//* DATE       INIT  DESCRIPTION                                  *
+//* ---------- ----  ---------------------------------------------*
+//* 08/09/2026  RJ   ORIGINAL JOB STREAM - SORT/VALIDATE THE RAW   *
+//*                  EXTRACT, RUN GOODUPDT, AND CONDITION THE      *
+//*                  FOLLOW-ON REPORT-DISTRIBUTION STEP ON ITS RC. *
+//* 08/09/2026  RJ   CHANGED CHKPTFIL/EMPREJ/CTLRPT/AUDITOUT/       *
+//*                  PAYEXTR FROM DISP=MOD TO DISP=OLD - MOD FORCES *
+//*                  END-OF-FILE POSITIONING NO MATTER WHAT THE     *
+//*                  PROGRAM'S OPEN VERB SAYS, WHICH DEFEATED       *
+//*                  GOODUPDT'S RESTART-AWARE EXTEND/OUTPUT LOGIC    *
+//*                  AND LEFT CTLRPT ACCUMULATING EVERY NIGHT'S     *
+//*                  CONTROL REPORT ONTO THE LAST INSTEAD OF        *
+//*                  HOLDING ONE NIGHT'S TOTALS AT A TIME.  ALSO    *
+//*                  FIXED THE SORT STEP'S NUMERIC-ID TEST TO       *
+//*                  CHECK EACH OF THE SIX POSITIONS INDIVIDUALLY   *
+//*                  INSTEAD OF ONE RANGE TEST OVER ALL SIX BYTES.  *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SORT,REGION=4M
+//*--------------------------------------------------------------*
+//* SORT/VALIDATE THE RAW EXTRACT INTO ID SEQUENCE.  GOODUPDT'S    *
+//* CHECKPOINT/RESTART LOGIC DEPENDS ON FILE-IN ARRIVING IN        *
+//* ASCENDING EMPLOYEE-ID SEQUENCE.  RECORDS THAT DO NOT HAVE A     *
+//* NUMERIC EMPLOYEE ID IN POSITIONS 1-6 ARE SPLIT OFF TO THE        *
+//* BADOUT DATA SET INSTEAD OF BEING PASSED TO GOODUPDT.             *
+//*--------------------------------------------------------------*
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.HR.EMPLOYEE.EXTRACT.RAW,DISP=SHR
+//SORTOUT  DD DSN=&&FILEIN.SORTED,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+  OUTFIL FNAMES=SORTOUT,
+    INCLUDE=(1,1,CH,GE,C'0',AND,1,1,CH,LE,C'9',AND,
+             2,1,CH,GE,C'0',AND,2,1,CH,LE,C'9',AND,
+             3,1,CH,GE,C'0',AND,3,1,CH,LE,C'9',AND,
+             4,1,CH,GE,C'0',AND,4,1,CH,LE,C'9',AND,
+             5,1,CH,GE,C'0',AND,5,1,CH,LE,C'9',AND,
+             6,1,CH,GE,C'0',AND,6,1,CH,LE,C'9')
+  OUTFIL FNAMES=BADOUT,SAVE
+/*
+//BADOUT   DD DSN=PROD.HR.EMPLOYEE.EXTRACT.BADKEYS,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(0,NE,STEP010)
+//*--------------------------------------------------------------*
+//* RUN GOODUPDT UNDER THE DB2 ATTACH FACILITY AGAINST THE PLAN    *
+//* BOUND FOR THIS PROGRAM.                                        *
+//*--------------------------------------------------------------*
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(GOODUPDT) PLAN(GOODPLN) LIB('PROD.HR.LOADLIB')
+  END
+/*
+//FILEIN   DD DSN=&&FILEIN.SORTED,DISP=(OLD,DELETE,DELETE)
+//EMPREJ   DD DSN=PROD.HR.EMPLOYEE.REJECTS,DISP=OLD
+//CHKPTFIL DD DSN=PROD.HR.GOODUPDT.CHECKPOINT,DISP=OLD
+//CTLRPT   DD DSN=PROD.HR.GOODUPDT.CTLRPT,DISP=OLD
+//AUDITOUT DD DSN=PROD.HR.EMPLOYEE.AUDITTRL,DISP=OLD
+//PAYEXTR  DD DSN=PROD.HR.PAYROLL.EXTRACT,DISP=OLD
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//*--------------------------------------------------------------*
+//* DISTRIBUTE THE GOODUPDT CONTROL REPORT TO THE OPERATIONS      *
+//* SIGN-OFF SYSOUT CLASS.  COND=(0,NE,STEP020) BYPASSES THIS     *
+//* STEP WHENEVER GOODUPDT DID NOT END WITH RETURN CODE 0 -       *
+//* INCLUDING THE RECONCILIATION-OUT-OF-BALANCE RETURN CODE 20 -  *
+//* SO A BAD RUN IS NEVER SIGNED OFF ON BY ACCIDENT.               *
+//*--------------------------------------------------------------*
+//SYSUT1   DD DSN=PROD.HR.GOODUPDT.CTLRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=(X,OPS)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//
