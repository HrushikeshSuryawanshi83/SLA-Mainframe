@@ -0,0 +1,55 @@
+000100*----------------------------------------------------------------
+000200* GOODMAPS - BMS MAPSET FOR THE GOODINQ EMPLOYEE INQUIRY SCREEN
+000300*----------------------------------------------------------------
+000400* INSTALLATION.  HR-PAYROLL SYSTEMS.
+000500* DATE-WRITTEN.  08/09/2026.
+000600*----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* ---------- ----  ------------------------------------------
+001100* 08/09/2026  RJ   ORIGINAL MAPSET FOR THE GOODINQ TRANSACTION.
+001200*----------------------------------------------------------------
+001300* ASSEMBLE WITH THE DFHMSD/DFHMDI/DFHMDF MACROS TO PRODUCE THE
+001400* PHYSICAL MAP FOR THE LOAD LIBRARY AND THE SYMBOLIC MAP
+001500* COPYBOOK.  THE SYMBOLIC MAP IS CARRIED BY HAND IN
+001600* COPYBOOKS/GOODMAP1.CPY AND MUST BE KEPT IN STEP WITH THIS
+001700* SOURCE WHENEVER A FIELD IS ADDED, MOVED, OR RESIZED.
+001800*----------------------------------------------------------------
+001900GOODMAPS DFHMSD TYPE=&SYSPARM,                                   X
+002000               MODE=INOUT,                                      X
+002100               LANG=COBOL,                                      X
+002200               STORAGE=AUTO,                                    X
+002300               TIOAPFX=YES,                                     X
+002400               CTRL=FREEKB
+002500*
+002600GOODMAP1 DFHMDI SIZE=(24,80),                                    X
+002700               LINE=1,                                          X
+002800               COLUMN=1
+002900*
+003000         DFHMDF POS=(01,30),                                     X
+003100               LENGTH=27,                                       X
+003200               ATTRB=(PROT,BRT),                                X
+003300               INITIAL='GOODINQ - EMPLOYEE INQUIRY'
+003400*
+003500         DFHMDF POS=(03,01),                                     X
+003600               LENGTH=15,                                       X
+003700               ATTRB=(PROT),                                    X
+003800               INITIAL='EMPLOYEE ID:'
+003900EMPID    DFHMDF POS=(03,17),                                     X
+004000               LENGTH=6,                                        X
+004100               ATTRB=(UNPROT,NUM,IC)
+004200*
+004300         DFHMDF POS=(05,01),                                     X
+004400               LENGTH=15,                                       X
+004500               ATTRB=(PROT),                                    X
+004600               INITIAL='EMPLOYEE NAME:'
+004700EMPNAM   DFHMDF POS=(05,17),                                     X
+004800               LENGTH=30,                                       X
+004900               ATTRB=(PROT)
+005000*
+005100MSG      DFHMDF POS=(22,01),                                     X
+005200               LENGTH=79,                                       X
+005300               ATTRB=(PROT,BRT)
+005400*
+005500         DFHMSD TYPE=FINAL
