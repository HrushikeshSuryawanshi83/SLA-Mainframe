@@ -1,18 +1,670 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. GOODUPDT.
-       
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY 'STARTING OPTIMIZED PROCESSING...'.
-
-           * --- EFFICIENT SQL (Only 2 calls) ---
-           EXEC SQL SELECT NAME FROM EMPLOYEE WHERE ID=1 END-EXEC.
-           EXEC SQL COMMIT END-EXEC.
-
-           * --- EFFICIENT I/O (Only 1 Read) ---
-           READ FILE-IN.
-
-           * --- SIMPLE LOGIC (No complex loops) ---
-           DISPLAY 'PROCESS COMPLETE'.
-
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    GOODUPDT.
+000120 AUTHOR.        R JANOWSKI.
+000130 INSTALLATION.  HR-PAYROLL SYSTEMS.
+000140 DATE-WRITTEN.  01/05/2014.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  ------------------------------------------
+000210* 01/05/2014  RJ   ORIGINAL PROGRAM - EMPLOYEE NAME REFRESH.
+000220* 08/09/2026  RJ   DRIVE EMPLOYEE LOOKUP OFF FILE-IN, READING
+000230*                  THE FULL FILE INSTEAD OF A SINGLE RECORD.
+000240* 08/09/2026  RJ   CHECK SQLCODE ON THE EMPLOYEE LOOKUP AND
+000250*                  WRITE NON-MATCHES TO EMP-REJECT-FILE.
+000260* 08/09/2026  RJ   ADOPT THE EMPREC01 COPYBOOK FOR FILE-IN IN
+000270*                  PLACE OF THE UNSTRUCTURED READ.
+000280* 08/09/2026  RJ   ADD CHECKPOINT/RESTART - COMMIT AND LOG THE
+000290*                  LAST KEY PROCESSED EVERY N RECORDS, AND SKIP
+000300*                  ALREADY-COMMITTED KEYS ON A RESTARTED RUN.
+000310* 08/09/2026  RJ   ADD A CONTROL-RPT-FILE RUN-SUMMARY REPORT FOR
+000320*                  OPERATIONS SIGN-OFF.
+000330* 08/09/2026  RJ   APPLY THE FILE-IN NAME TO EMPLOYEE VIA AN
+000340*                  ACTUAL UPDATE, AND AUDIT EVERY CHANGE MADE
+000350*                  TO AUDIT-OUT-FILE.
+000360* 08/09/2026  RJ   RECONCILE FILE-IN READ COUNT AGAINST EMPLOYEE
+000370*                  ROWS UPDATED PLUS REJECTED; FLAG AN OUT OF
+000380*                  BALANCE RUN WITH A NON-ZERO RETURN CODE.
+000390* 08/09/2026  RJ   WRITE A PAYROLL-EXTRACT-FILE FEED RECORD FOR
+000400*                  EVERY EMPLOYEE ROW THIS RUN ACTUALLY UPDATES.
+000410* 08/09/2026  RJ   OPEN AUDIT-OUT-FILE AND PAYROLL-EXTRACT-FILE
+000420*                  EXTEND ON A RESTART, NOT OUTPUT, SO A
+000430*                  RESTARTED RUN DOES NOT ERASE WHAT THE ABENDED
+000440*                  RUN ALREADY WROTE.  MARK THE LAST CHECKPOINT
+000450*                  RECORD OF A RUN THAT REACHED END OF FILE-IN
+000460*                  COMPLETE, SO THE NEXT NIGHT'S RUN STARTS
+000470*                  CLEAN INSTEAD OF TREATING ITSELF AS A RESTART
+000480*                  OF LAST NIGHT'S FINISHED RUN.  COUNT RECORDS
+000490*                  SKIPPED BY A RESTART INTO THE RECONCILIATION
+000500*                  TOTAL SO A LEGITIMATE RESTART NO LONGER
+000510*                  REPORTS OUT OF BALANCE.
+000520* 08/09/2026  RJ   OPEN EMP-REJECT-FILE EXTEND ON A RESTART TOO,
+000530*                  AFTER CHECKPOINT STATUS IS KNOWN, SO A RESTART
+000540*                  NO LONGER ERASES REJECT RECORDS AN ABENDED RUN
+000550*                  ALREADY WROTE.  COMMIT EVERY RECORD INSTEAD OF
+000560*                  EVERY 1000 SO THE AUDIT TRAIL AND PAYROLL
+000570*                  EXTRACT NEVER GET AHEAD OF WHAT IS ACTUALLY
+000580*                  COMMITTED TO EMPLOYEE - OTHERWISE A RESTART
+000590*                  AFTER AN ABEND REPROCESSES AND RE-WRITES AUDIT
+000600*                  AND PAYROLL ROWS FOR CHANGES THAT WERE ALREADY
+000610*                  FLUSHED TO THOSE FILES BEFORE THE ABEND.  STOP
+000620*                  PROCESSING IF ANY FILE FAILS TO OPEN INSTEAD OF
+000630*                  FALLING THROUGH INTO THE MAIN LOOP.
+000640*----------------------------------------------------------------
+000650
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER. IBM-370.
+000690 OBJECT-COMPUTER. IBM-370.
+000700
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT FILE-IN ASSIGN TO FILEIN
+000740         ORGANIZATION IS SEQUENTIAL
+000750         ACCESS MODE IS SEQUENTIAL
+000760         FILE STATUS IS WS-FILE-IN-STATUS.
+000770
+000780     SELECT EMP-REJECT-FILE ASSIGN TO EMPREJ
+000790         ORGANIZATION IS SEQUENTIAL
+000800         ACCESS MODE IS SEQUENTIAL
+000810         FILE STATUS IS WS-EMP-REJECT-STATUS.
+000820
+000830     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+000840         ORGANIZATION IS SEQUENTIAL
+000850         ACCESS MODE IS SEQUENTIAL
+000860         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000870
+000880     SELECT CONTROL-RPT-FILE ASSIGN TO CTLRPT
+000890         ORGANIZATION IS SEQUENTIAL
+000900         ACCESS MODE IS SEQUENTIAL
+000910         FILE STATUS IS WS-CONTROL-RPT-STATUS.
+000920
+000930     SELECT AUDIT-OUT-FILE ASSIGN TO AUDITOUT
+000940         ORGANIZATION IS SEQUENTIAL
+000950         ACCESS MODE IS SEQUENTIAL
+000960         FILE STATUS IS WS-AUDIT-OUT-STATUS.
+000970
+000980     SELECT PAYROLL-EXTRACT-FILE ASSIGN TO PAYEXTR
+000990         ORGANIZATION IS SEQUENTIAL
+001000         ACCESS MODE IS SEQUENTIAL
+001010         FILE STATUS IS WS-PAYROLL-EXTRACT-STATUS.
+001020
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  FILE-IN
+001060     RECORDING MODE IS F
+001070     LABEL RECORDS ARE STANDARD.
+001080 01  FILE-IN-RECORD              PIC X(80).
+001090
+001100 FD  EMP-REJECT-FILE
+001110     RECORDING MODE IS F
+001120     LABEL RECORDS ARE STANDARD.
+001130 01  EMP-REJECT-RECORD.
+001140     05  REJ-EMP-ID          PIC 9(06).
+001150     05  REJ-FILE-IN-DATA    PIC X(80).
+001160     05  REJ-SQLCODE         PIC S9(04).
+001170     05  REJ-REASON          PIC X(30).
+001180
+001190 FD  CHECKPOINT-FILE
+001200     RECORDING MODE IS F
+001210     LABEL RECORDS ARE STANDARD.
+001220 01  CHECKPOINT-RECORD.
+001230     05  CKPT-LAST-KEY           PIC 9(06).
+001240     05  CKPT-RECORDS-COMMITTED  PIC 9(09).
+001250     05  CKPT-TIMESTAMP          PIC X(14).
+001260     05  CKPT-RUN-COMPLETE-FLAG  PIC X(01).
+001270     05  FILLER                  PIC X(50).
+001280
+001290 FD  CONTROL-RPT-FILE
+001300     RECORDING MODE IS F
+001310     LABEL RECORDS ARE STANDARD.
+001320 01  CONTROL-RPT-RECORD.
+001330     05  RPT-LABEL               PIC X(40).
+001340     05  RPT-VALUE               PIC X(40).
+001350
+001360 FD  AUDIT-OUT-FILE
+001370     RECORDING MODE IS F
+001380     LABEL RECORDS ARE STANDARD.
+001390 01  AUDIT-OUT-RECORD.
+001400     05  AUD-EMP-ID              PIC 9(06).
+001410     05  AUD-OLD-NAME            PIC X(30).
+001420     05  AUD-NEW-NAME            PIC X(30).
+001430     05  AUD-TIMESTAMP           PIC X(14).
+001440     05  AUD-SOURCE-RECORD       PIC X(80).
+001450
+001460 FD  PAYROLL-EXTRACT-FILE
+001470     RECORDING MODE IS F
+001480     LABEL RECORDS ARE STANDARD.
+001490 01  PAYROLL-EXTRACT-RECORD.
+001500     05  PEXT-EMP-ID             PIC 9(06).
+001510     05  PEXT-EMP-NAME           PIC X(30).
+001520     05  PEXT-EFF-DATE           PIC 9(08).
+001530     05  PEXT-CHANGE-TYPE        PIC X(04).
+001540     05  FILLER                  PIC X(32).
+001550
+001560 WORKING-STORAGE SECTION.
+001570*----------------------------------------------------------------
+001580* FILE STATUS AND CONTROL SWITCHES
+001590*----------------------------------------------------------------
+001600 01  WS-FILE-IN-STATUS       PIC X(02) VALUE '00'.
+001610 01  WS-EMP-REJECT-STATUS    PIC X(02) VALUE '00'.
+001620 01  WS-CHECKPOINT-STATUS    PIC X(02) VALUE '00'.
+001630 01  WS-CONTROL-RPT-STATUS   PIC X(02) VALUE '00'.
+001640 01  WS-AUDIT-OUT-STATUS     PIC X(02) VALUE '00'.
+001650 01  WS-PAYROLL-EXTRACT-STATUS
+001660                             PIC X(02) VALUE '00'.
+001670
+001680 01  WS-SWITCHES.
+001690     05  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001700         88  WS-END-OF-FILE          VALUE 'Y'.
+001710     05  WS-CKPT-EOF-SWITCH  PIC X(01) VALUE 'N'.
+001720         88  WS-CKPT-END-OF-FILE     VALUE 'Y'.
+001730     05  WS-RESTART-SWITCH   PIC X(01) VALUE 'N'.
+001740         88  WS-RESTART-ACTIVE        VALUE 'Y'.
+001750
+001760*----------------------------------------------------------------
+001770* CHECKPOINT/RESTART CONTROLS
+001780*----------------------------------------------------------------
+001790 01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 1.
+001800 01  WS-RECS-SINCE-CHECKPOINT
+001810                             PIC 9(05) COMP VALUE ZERO.
+001820 01  WS-LAST-CHECKPOINT-KEY  PIC 9(06) VALUE ZERO.
+001830 01  WS-RECORDS-COMMITTED    PIC 9(09) COMP VALUE ZERO.
+001840 01  WS-LAST-RUN-COMPLETE    PIC X(01) VALUE 'N'.
+001850     88  WS-PRIOR-RUN-COMPLETE       VALUE 'Y'.
+001860 01  WS-RESTART-SKIPPED-COUNT
+001870                             PIC 9(09) COMP VALUE ZERO.
+001880
+001890*----------------------------------------------------------------
+001900* CURRENT TIMESTAMP (BUILT FROM ACCEPT FROM DATE/TIME)
+001910*----------------------------------------------------------------
+001920 01  WS-TIMESTAMP.
+001930     05  WS-TS-DATE          PIC 9(08).
+001940     05  WS-TS-TIME          PIC 9(06).
+001950
+001960*----------------------------------------------------------------
+001970* RUN-SUMMARY CONTROL TOTALS
+001980*----------------------------------------------------------------
+001990 01  WS-READ-COUNT           PIC 9(09) COMP VALUE ZERO.
+002000 01  WS-MATCHED-COUNT        PIC 9(09) COMP VALUE ZERO.
+002010 01  WS-REJECT-COUNT         PIC 9(09) COMP VALUE ZERO.
+002020 01  WS-START-TIMESTAMP      PIC X(14).
+002030 01  WS-END-TIMESTAMP        PIC X(14).
+002040 01  WS-RPT-COUNT-EDIT       PIC Z(8)9.
+002050
+002060*----------------------------------------------------------------
+002070* RECONCILIATION
+002080*----------------------------------------------------------------
+002090 01  WS-RECONCILE-TOTAL      PIC 9(09) COMP VALUE ZERO.
+002100 01  WS-RECONCILE-SWITCH     PIC X(01) VALUE 'Y'.
+002110     88  WS-RUN-IN-BALANCE           VALUE 'Y'.
+002120
+002130*----------------------------------------------------------------
+002140* FILE-IN WORKING RECORD - EMPREC01 LAYOUT
+002150*----------------------------------------------------------------
+002160 01  WS-FILE-IN-RECORD.
+002170     COPY EMPREC01.
+002180
+002190*----------------------------------------------------------------
+002200* EMPLOYEE TABLE HOST VARIABLES
+002210*----------------------------------------------------------------
+002220 01  WS-EMP-ID               PIC 9(06).
+002230 01  WS-EMP-NAME             PIC X(30).
+002240 01  WS-NEW-EMP-NAME         PIC X(30).
+002250
+002260*----------------------------------------------------------------
+002270* DB2 SQL COMMUNICATIONS AREA (SQLCA)
+002280*----------------------------------------------------------------
+002290 01  SQLCA.
+002300     05  SQLCAID             PIC X(08).
+002310     05  SQLCABC             PIC S9(09)  COMP-5.
+002320     05  SQLCODE             PIC S9(09)  COMP-5.
+002330     05  SQLERRM.
+002340         49  SQLERRML        PIC S9(04)  COMP-5.
+002350         49  SQLERRMC        PIC X(70).
+002360     05  SQLERRP             PIC X(08).
+002370     05  SQLERRD             PIC S9(09)  COMP-5 OCCURS 6 TIMES.
+002380     05  SQLWARN.
+002390         10  SQLWARN0        PIC X(01).
+002400         10  SQLWARN1        PIC X(01).
+002410         10  SQLWARN2        PIC X(01).
+002420         10  SQLWARN3        PIC X(01).
+002430         10  SQLWARN4        PIC X(01).
+002440         10  SQLWARN5        PIC X(01).
+002450         10  SQLWARN6        PIC X(01).
+002460         10  SQLWARN7        PIC X(01).
+002470     05  SQLSTATE            PIC X(05).
+002480
+002490 01  WS-REJECT-REASON        PIC X(30).
+002500
+002510 PROCEDURE DIVISION.
+002520*----------------------------------------------------------------
+002530 0000-MAINLINE.
+002540*----------------------------------------------------------------
+002550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002555     IF RETURN-CODE NOT = ZERO
+002556         STOP RUN
+002557     END-IF.
+002560
+002570     PERFORM 2000-READ-FILE-IN THRU 2000-EXIT.
+002580
+002590     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+002600         UNTIL WS-END-OF-FILE.
+002610
+002620     PERFORM 8000-RECONCILE THRU 8000-EXIT.
+002630     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002640
+002650     STOP RUN.
+002660 0000-EXIT.
+002670     EXIT.
+002680
+002690*----------------------------------------------------------------
+002700* 1000-INITIALIZE - OPEN FILES AND DISPLAY START MESSAGE
+002710*----------------------------------------------------------------
+002720 1000-INITIALIZE.
+002730     DISPLAY 'STARTING OPTIMIZED PROCESSING...'.
+002740
+002750     OPEN INPUT FILE-IN.
+002760     IF WS-FILE-IN-STATUS NOT = '00'
+002770         DISPLAY 'GOODUPDT - OPEN ERROR ON FILE-IN - STATUS '
+002780             WS-FILE-IN-STATUS
+002790         MOVE 16 TO RETURN-CODE
+002800         GO TO 1000-EXIT
+002810     END-IF.
+002820
+002910     PERFORM 1200-LOAD-LAST-CHECKPOINT THRU 1200-EXIT.
+002920
+002921     IF WS-RESTART-ACTIVE
+002922         OPEN EXTEND EMP-REJECT-FILE
+002923     ELSE
+002924         OPEN OUTPUT EMP-REJECT-FILE
+002925     END-IF.
+002926     IF WS-EMP-REJECT-STATUS NOT = '00'
+002927         DISPLAY 'GOODUPDT - OPEN ERROR ON EMP-REJECT-FILE '
+002928             'STATUS ' WS-EMP-REJECT-STATUS
+002929         MOVE 16 TO RETURN-CODE
+002930         GO TO 1000-EXIT
+002931     END-IF.
+002932
+002933     OPEN OUTPUT CONTROL-RPT-FILE.
+002940     IF WS-CONTROL-RPT-STATUS NOT = '00'
+002950         DISPLAY 'GOODUPDT - OPEN ERROR ON CONTROL-RPT-FILE - '
+002960             'STATUS ' WS-CONTROL-RPT-STATUS
+002970         MOVE 16 TO RETURN-CODE
+002980         GO TO 1000-EXIT
+002990     END-IF.
+003000
+003010     IF WS-RESTART-ACTIVE
+003020         OPEN EXTEND AUDIT-OUT-FILE
+003030     ELSE
+003040         OPEN OUTPUT AUDIT-OUT-FILE
+003050     END-IF.
+003060     IF WS-AUDIT-OUT-STATUS NOT = '00'
+003070         DISPLAY 'GOODUPDT - OPEN ERROR ON AUDIT-OUT-FILE - '
+003080             'STATUS ' WS-AUDIT-OUT-STATUS
+003090         MOVE 16 TO RETURN-CODE
+003100         GO TO 1000-EXIT
+003110     END-IF.
+003120
+003130     IF WS-RESTART-ACTIVE
+003140         OPEN EXTEND PAYROLL-EXTRACT-FILE
+003150     ELSE
+003160         OPEN OUTPUT PAYROLL-EXTRACT-FILE
+003170     END-IF.
+003180     IF WS-PAYROLL-EXTRACT-STATUS NOT = '00'
+003190         DISPLAY 'GOODUPDT - OPEN ERROR ON PAYROLL-EXTRACT-FILE '
+003200             '- STATUS ' WS-PAYROLL-EXTRACT-STATUS
+003210         MOVE 16 TO RETURN-CODE
+003220         GO TO 1000-EXIT
+003230     END-IF.
+003240
+003250     PERFORM 7900-BUILD-TIMESTAMP THRU 7900-EXIT.
+003260     MOVE WS-TIMESTAMP TO WS-START-TIMESTAMP.
+003270 1000-EXIT.
+003280     EXIT.
+003290
+003300*----------------------------------------------------------------
+003310* 1200-LOAD-LAST-CHECKPOINT - READ ANY PRIOR CHECKPOINT AND
+003320*     OPEN CHECKPOINT-FILE FOR THIS RUN'S NEW CHECKPOINTS
+003330*----------------------------------------------------------------
+003340 1200-LOAD-LAST-CHECKPOINT.
+003350     OPEN INPUT CHECKPOINT-FILE.
+003360     IF WS-CHECKPOINT-STATUS NOT = '00'
+003370         DISPLAY 'GOODUPDT - NO PRIOR CHECKPOINT FILE FOUND, '
+003380             'STARTING FROM THE TOP OF FILE-IN'
+003390         GO TO 1250-OPEN-FOR-NEW-CHECKPOINTS
+003400     END-IF.
+003410
+003420     PERFORM 1210-READ-CHECKPOINT-REC THRU 1210-EXIT
+003430         UNTIL WS-CKPT-END-OF-FILE.
+003440
+003450     CLOSE CHECKPOINT-FILE.
+003460
+003470     IF WS-LAST-CHECKPOINT-KEY > 0
+003480         AND NOT WS-PRIOR-RUN-COMPLETE
+003490         MOVE 'Y' TO WS-RESTART-SWITCH
+003500         DISPLAY 'GOODUPDT - RESTARTING AFTER CHECKPOINT KEY '
+003510             WS-LAST-CHECKPOINT-KEY
+003520     END-IF.
+003530
+003540 1250-OPEN-FOR-NEW-CHECKPOINTS.
+003550     IF WS-RESTART-ACTIVE
+003560         OPEN EXTEND CHECKPOINT-FILE
+003570     ELSE
+003580         OPEN OUTPUT CHECKPOINT-FILE
+003590     END-IF.
+003600     IF WS-CHECKPOINT-STATUS NOT = '00'
+003610         DISPLAY 'GOODUPDT - OPEN ERROR ON CHECKPOINT-FILE - '
+003620             'STATUS ' WS-CHECKPOINT-STATUS
+003630         MOVE 16 TO RETURN-CODE
+003640     END-IF.
+003650 1200-EXIT.
+003660     EXIT.
+003670
+003680*----------------------------------------------------------------
+003690* 1210-READ-CHECKPOINT-REC - READ ONE CHECKPOINT HISTORY RECORD
+003700*     (THE LAST RECORD PHYSICALLY ON THE FILE IS THE MOST
+003710*     RECENT CHECKPOINT SINCE THEY ARE WRITTEN IN ARRIVAL ORDER)
+003720*----------------------------------------------------------------
+003730
+003740 1210-READ-CHECKPOINT-REC.
+003750     READ CHECKPOINT-FILE
+003760         AT END
+003770             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+003780         NOT AT END
+003790             MOVE CKPT-LAST-KEY TO WS-LAST-CHECKPOINT-KEY
+003800             MOVE CKPT-RUN-COMPLETE-FLAG TO WS-LAST-RUN-COMPLETE
+003810     END-READ.
+003820 1210-EXIT.
+003830     EXIT.
+003840
+003850*----------------------------------------------------------------
+003860* 2000-READ-FILE-IN - READ THE NEXT EMPLOYEE EXTRACT RECORD
+003870*----------------------------------------------------------------
+003880 2000-READ-FILE-IN.
+003890     READ FILE-IN INTO WS-FILE-IN-RECORD
+003900         AT END
+003910             MOVE 'Y' TO WS-EOF-SWITCH
+003920         NOT AT END
+003930             ADD 1 TO WS-READ-COUNT
+003940     END-READ.
+003950 2000-EXIT.
+003960     EXIT.
+003970
+003980*----------------------------------------------------------------
+003990* 3000-PROCESS-RECORD - LOOK UP ONE EMPLOYEE AND READ THE NEXT
+004000*----------------------------------------------------------------
+004010 3000-PROCESS-RECORD.
+004020     MOVE EMPR01-ID TO WS-EMP-ID.
+004030
+004040     IF WS-RESTART-ACTIVE
+004050         AND EMPR01-ID NOT > WS-LAST-CHECKPOINT-KEY
+004060         ADD 1 TO WS-RESTART-SKIPPED-COUNT
+004070         GO TO 3000-READ-NEXT
+004080     END-IF.
+004090
+004100     MOVE 'N' TO WS-RESTART-SWITCH.
+004110
+004120     PERFORM 4000-LOOKUP-EMPLOYEE THRU 4000-EXIT.
+004130
+004140     PERFORM 7200-CHECKPOINT-IF-DUE THRU 7200-EXIT.
+004150
+004160 3000-READ-NEXT.
+004170     PERFORM 2000-READ-FILE-IN THRU 2000-EXIT.
+004180 3000-EXIT.
+004190     EXIT.
+004200
+004210*----------------------------------------------------------------
+004220* 4000-LOOKUP-EMPLOYEE - FETCH THE EMPLOYEE NAME FOR THIS ID
+004230*----------------------------------------------------------------
+004240 4000-LOOKUP-EMPLOYEE.
+004250     EXEC SQL
+004260         SELECT NAME
+004270           INTO :WS-EMP-NAME
+004280           FROM EMPLOYEE
+004290          WHERE ID = :WS-EMP-ID
+004300     END-EXEC.
+004310
+004320     EVALUATE SQLCODE
+004330         WHEN 0
+004340             PERFORM 5000-UPDATE-EMPLOYEE THRU 5000-EXIT
+004350         WHEN 100
+004360             MOVE 'EMPLOYEE ID NOT FOUND' TO WS-REJECT-REASON
+004370             PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+004380         WHEN OTHER
+004390             MOVE 'SQL ERROR ON EMPLOYEE SELECT' TO
+004400                 WS-REJECT-REASON
+004410             PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+004420     END-EVALUATE.
+004430 4000-EXIT.
+004440     EXIT.
+004450
+004460*----------------------------------------------------------------
+004470* 5000-UPDATE-EMPLOYEE - APPLY THE FILE-IN NAME TO THE MATCHED
+004480*     EMPLOYEE ROW AND AUDIT THE CHANGE
+004490*----------------------------------------------------------------
+004500 5000-UPDATE-EMPLOYEE.
+004510     MOVE EMPR01-NAME TO WS-NEW-EMP-NAME.
+004520
+004530     EXEC SQL
+004540         UPDATE EMPLOYEE
+004550            SET NAME = :WS-NEW-EMP-NAME
+004560          WHERE ID = :WS-EMP-ID
+004570     END-EXEC.
+004580
+004590     EVALUATE SQLCODE
+004600         WHEN 0
+004610             ADD 1 TO WS-MATCHED-COUNT
+004620             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+004630             PERFORM 7050-WRITE-PAYROLL-EXTRACT THRU 7050-EXIT
+004640         WHEN OTHER
+004650             MOVE 'SQL ERROR ON EMPLOYEE UPDATE' TO
+004660                 WS-REJECT-REASON
+004670             PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+004680     END-EVALUATE.
+004690 5000-EXIT.
+004700     EXIT.
+004710
+004720*----------------------------------------------------------------
+004730* 7000-WRITE-AUDIT - RECORD THE BEFORE/AFTER EMPLOYEE NAME
+004740*----------------------------------------------------------------
+004750 7000-WRITE-AUDIT.
+004760     PERFORM 7900-BUILD-TIMESTAMP THRU 7900-EXIT.
+004770
+004780     MOVE WS-EMP-ID          TO AUD-EMP-ID.
+004790     MOVE WS-EMP-NAME        TO AUD-OLD-NAME.
+004800     MOVE WS-NEW-EMP-NAME    TO AUD-NEW-NAME.
+004810     MOVE WS-TIMESTAMP       TO AUD-TIMESTAMP.
+004820     MOVE WS-FILE-IN-RECORD  TO AUD-SOURCE-RECORD.
+004830     WRITE AUDIT-OUT-RECORD.
+004840 7000-EXIT.
+004850     EXIT.
+004860
+004870*----------------------------------------------------------------
+004880* 7050-WRITE-PAYROLL-EXTRACT - FEED THE DOWNSTREAM PAYROLL SYSTEM
+004890*     ONE RECORD FOR EVERY EMPLOYEE ROW THIS RUN CHANGED
+004900*----------------------------------------------------------------
+004910 7050-WRITE-PAYROLL-EXTRACT.
+004920     MOVE WS-EMP-ID          TO PEXT-EMP-ID.
+004930     MOVE WS-NEW-EMP-NAME    TO PEXT-EMP-NAME.
+004940     MOVE EMPR01-EFF-DATE    TO PEXT-EFF-DATE.
+004950     MOVE 'NAME'             TO PEXT-CHANGE-TYPE.
+004960     WRITE PAYROLL-EXTRACT-RECORD.
+004970 7050-EXIT.
+004980     EXIT.
+004990
+005000*----------------------------------------------------------------
+005010* 6000-WRITE-REJECT - LOG A FILE-IN RECORD THAT DID NOT MATCH
+005020*----------------------------------------------------------------
+005030 6000-WRITE-REJECT.
+005040     MOVE EMPR01-ID          TO REJ-EMP-ID.
+005050     MOVE WS-FILE-IN-RECORD  TO REJ-FILE-IN-DATA.
+005060     MOVE SQLCODE          TO REJ-SQLCODE.
+005070     MOVE WS-REJECT-REASON TO REJ-REASON.
+005080     WRITE EMP-REJECT-RECORD.
+005090     ADD 1 TO WS-REJECT-COUNT.
+005100 6000-EXIT.
+005110     EXIT.
+005120
+005130*----------------------------------------------------------------
+005140* 7200-CHECKPOINT-IF-DUE - COMMIT AND LOG A RESTART CHECKPOINT
+005150*     EVERY WS-CHECKPOINT-INTERVAL RECORDS PROCESSED.  THE
+005151*     INTERVAL IS 1 SO THE AUDIT TRAIL AND PAYROLL EXTRACT, BOTH
+005152*     WRITTEN BEFORE THIS PARAGRAPH RUNS, NEVER GET AHEAD OF
+005153*     WHAT IS ACTUALLY COMMITTED TO EMPLOYEE - OTHERWISE A
+005154*     RESTART AFTER AN ABEND WOULD REPROCESS AND RE-WRITE AUDIT
+005155*     AND PAYROLL ROWS FOR CHANGES THOSE FILES ALREADY HELD
+005156*     BEFORE THE ABEND.
+005160*----------------------------------------------------------------
+005170 7200-CHECKPOINT-IF-DUE.
+005180     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+005190     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+005200         PERFORM 7210-WRITE-CHECKPOINT THRU 7210-EXIT
+005210     END-IF.
+005220 7200-EXIT.
+005230     EXIT.
+005240
+005250*----------------------------------------------------------------
+005260* 7210-WRITE-CHECKPOINT - COMMIT AND WRITE THE RESTART RECORD
+005270*----------------------------------------------------------------
+005280 7210-WRITE-CHECKPOINT.
+005290     EXEC SQL
+005300         COMMIT
+005310     END-EXEC.
+005320
+005330     ADD WS-RECS-SINCE-CHECKPOINT TO WS-RECORDS-COMMITTED.
+005340     MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT.
+005350
+005360     PERFORM 7900-BUILD-TIMESTAMP THRU 7900-EXIT.
+005370
+005380     MOVE EMPR01-ID           TO CKPT-LAST-KEY.
+005390     MOVE WS-RECORDS-COMMITTED TO CKPT-RECORDS-COMMITTED.
+005400     MOVE WS-TIMESTAMP        TO CKPT-TIMESTAMP.
+005410     MOVE 'N'                 TO CKPT-RUN-COMPLETE-FLAG.
+005420     WRITE CHECKPOINT-RECORD.
+005430 7210-EXIT.
+005440     EXIT.
+005450
+005460*----------------------------------------------------------------
+005470* 7220-WRITE-COMPLETION-CHECKPOINT - WRITE A FINAL CHECKPOINT
+005480*     RECORD MARKED RUN-COMPLETE ONCE FILE-IN IS EXHAUSTED, SO
+005490*     NEXT NIGHT'S RUN DOES NOT MISTAKE A FINISHED RUN FOR AN
+005500*     ABEND IN NEED OF RESTART
+005510*----------------------------------------------------------------
+005520 7220-WRITE-COMPLETION-CHECKPOINT.
+005530     PERFORM 7900-BUILD-TIMESTAMP THRU 7900-EXIT.
+005540
+005550     MOVE WS-EMP-ID           TO CKPT-LAST-KEY.
+005560     MOVE WS-RECORDS-COMMITTED TO CKPT-RECORDS-COMMITTED.
+005570     MOVE WS-TIMESTAMP        TO CKPT-TIMESTAMP.
+005580     MOVE 'Y'                 TO CKPT-RUN-COMPLETE-FLAG.
+005590     WRITE CHECKPOINT-RECORD.
+005600 7220-EXIT.
+005610     EXIT.
+005620
+005630*----------------------------------------------------------------
+005640* 7900-BUILD-TIMESTAMP - REFRESH WS-TIMESTAMP FROM THE SYSTEM
+005650*     DATE AND TIME
+005660*----------------------------------------------------------------
+005670 7900-BUILD-TIMESTAMP.
+005680     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+005690     ACCEPT WS-TS-TIME FROM TIME.
+005700 7900-EXIT.
+005710     EXIT.
+005720
+005730*----------------------------------------------------------------
+005740* 8000-RECONCILE - FILE-IN READS MUST EQUAL EMPLOYEE ROWS UPDATED
+005750*     PLUS REJECTED, OR THE RUN IS FLAGGED OUT OF BALANCE
+005760*----------------------------------------------------------------
+005770 8000-RECONCILE.
+005780     COMPUTE WS-RECONCILE-TOTAL =
+005790         WS-MATCHED-COUNT + WS-REJECT-COUNT
+005800         + WS-RESTART-SKIPPED-COUNT.
+005810
+005820     IF WS-RECONCILE-TOTAL NOT = WS-READ-COUNT
+005830         MOVE 'N' TO WS-RECONCILE-SWITCH
+005840         DISPLAY 'GOODUPDT - RECONCILIATION OUT OF BALANCE - '
+005850             'READ=' WS-READ-COUNT
+005860             ' MATCHED+REJECTED=' WS-RECONCILE-TOTAL
+005870         MOVE 20 TO RETURN-CODE
+005880     END-IF.
+005890 8000-EXIT.
+005900     EXIT.
+005910*----------------------------------------------------------------
+005920* 9000-TERMINATE - CLOSE FILES AND DISPLAY COMPLETION MESSAGE
+005930*----------------------------------------------------------------
+005940 9000-TERMINATE.
+005950     EXEC SQL
+005960         COMMIT
+005970     END-EXEC.
+005980
+005990     PERFORM 7900-BUILD-TIMESTAMP THRU 7900-EXIT.
+006000     MOVE WS-TIMESTAMP TO WS-END-TIMESTAMP.
+006010
+006020     PERFORM 9100-WRITE-CONTROL-REPORT THRU 9100-EXIT.
+006030
+006040     CLOSE FILE-IN.
+006050     CLOSE EMP-REJECT-FILE.
+006060     PERFORM 7220-WRITE-COMPLETION-CHECKPOINT THRU 7220-EXIT.
+006070     CLOSE CHECKPOINT-FILE.
+006080     CLOSE CONTROL-RPT-FILE.
+006090     CLOSE AUDIT-OUT-FILE.
+006100     CLOSE PAYROLL-EXTRACT-FILE.
+006110     DISPLAY 'PROCESS COMPLETE'.
+006120 9000-EXIT.
+006130     EXIT.
+006140
+006150*----------------------------------------------------------------
+006160* 9100-WRITE-CONTROL-REPORT - PRINT THE END-OF-RUN CONTROL TOTALS
+006170*----------------------------------------------------------------
+006180 9100-WRITE-CONTROL-REPORT.
+006190     MOVE SPACES TO CONTROL-RPT-RECORD.
+006200     MOVE 'GOODUPDT NIGHTLY CONTROL REPORT' TO RPT-LABEL.
+006210     WRITE CONTROL-RPT-RECORD.
+006220
+006230     MOVE SPACES TO CONTROL-RPT-RECORD.
+006240     MOVE 'RUN START TIMESTAMP' TO RPT-LABEL.
+006250     MOVE WS-START-TIMESTAMP TO RPT-VALUE.
+006260     WRITE CONTROL-RPT-RECORD.
+006270
+006280     MOVE SPACES TO CONTROL-RPT-RECORD.
+006290     MOVE 'RUN END TIMESTAMP' TO RPT-LABEL.
+006300     MOVE WS-END-TIMESTAMP TO RPT-VALUE.
+006310     WRITE CONTROL-RPT-RECORD.
+006320
+006330     MOVE WS-READ-COUNT TO WS-RPT-COUNT-EDIT.
+006340     MOVE SPACES TO CONTROL-RPT-RECORD.
+006350     MOVE 'RECORDS READ FROM FILE-IN' TO RPT-LABEL.
+006360     MOVE WS-RPT-COUNT-EDIT TO RPT-VALUE.
+006370     WRITE CONTROL-RPT-RECORD.
+006380
+006390     MOVE WS-MATCHED-COUNT TO WS-RPT-COUNT-EDIT.
+006400     MOVE SPACES TO CONTROL-RPT-RECORD.
+006410     MOVE 'EMPLOYEE ROWS MATCHED' TO RPT-LABEL.
+006420     MOVE WS-RPT-COUNT-EDIT TO RPT-VALUE.
+006430     WRITE CONTROL-RPT-RECORD.
+006440
+006450     MOVE WS-REJECT-COUNT TO WS-RPT-COUNT-EDIT.
+006460     MOVE SPACES TO CONTROL-RPT-RECORD.
+006470     MOVE 'RECORDS REJECTED' TO RPT-LABEL.
+006480     MOVE WS-RPT-COUNT-EDIT TO RPT-VALUE.
+006490     WRITE CONTROL-RPT-RECORD.
+006500
+006510     MOVE WS-RESTART-SKIPPED-COUNT TO WS-RPT-COUNT-EDIT.
+006520     MOVE SPACES TO CONTROL-RPT-RECORD.
+006530     MOVE 'RECORDS SKIPPED ON RESTART' TO RPT-LABEL.
+006540     MOVE WS-RPT-COUNT-EDIT TO RPT-VALUE.
+006550     WRITE CONTROL-RPT-RECORD.
+006560
+006570     MOVE SPACES TO CONTROL-RPT-RECORD.
+006580     MOVE 'RECONCILIATION STATUS' TO RPT-LABEL.
+006590     IF WS-RUN-IN-BALANCE
+006600         MOVE 'BALANCED' TO RPT-VALUE
+006610     ELSE
+006620         MOVE 'OUT OF BALANCE' TO RPT-VALUE
+006630     END-IF.
+006640     WRITE CONTROL-RPT-RECORD.
+006650 9100-EXIT.
+006660     EXIT.
