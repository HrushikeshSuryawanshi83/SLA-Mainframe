@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* EMPREC01 - EMPLOYEE NIGHTLY EXTRACT RECORD (FILE-IN)
+000300*----------------------------------------------------------------
+000400* INSTALLATION.  HR-PAYROLL SYSTEMS.
+000500* DATE-WRITTEN.  08/09/2026.
+000600*----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* ---------- ----  ------------------------------------------
+001100* 08/09/2026  RJ   ORIGINAL COPYBOOK - REPLACES THE UNSTRUCTURED
+001200*                  READ PREVIOUSLY CODED DIRECTLY IN GOODUPDT.
+001300*----------------------------------------------------------------
+001400* FIXED-LENGTH, 80-BYTE RECORD.  COPY THIS MEMBER UNCHANGED INTO
+001500* WORKING-STORAGE AND REFER TO THE FIELDS AS EMPR01-XXX.
+001600*----------------------------------------------------------------
+001700 05  EMPR01-ID               PIC 9(06).
+001800 05  EMPR01-NAME             PIC X(30).
+001900 05  EMPR01-DEPT-CODE        PIC X(04).
+002000 05  EMPR01-SALARY           PIC 9(07)V99 COMP-3.
+002100 05  EMPR01-EFF-DATE         PIC 9(08).
+002200 05  FILLER                  PIC X(27).
