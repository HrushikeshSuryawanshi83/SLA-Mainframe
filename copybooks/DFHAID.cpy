@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200* DFHAID - CICS ATTENTION IDENTIFIER (AID) VALUES
+000300*----------------------------------------------------------------
+000400* INSTALLATION.  SUPPLIED BY THE CICS SYSTEMS PROGRAMMING GROUP.
+000500* DATE-WRITTEN.  08/09/2026.
+000600*----------------------------------------------------------------
+000700* STANDARD AID BYTE VALUES, COPIED INTO ANY TRANSACTION THAT
+000800* TESTS EIBAID AGAINST A PARTICULAR KEY.
+000900*----------------------------------------------------------------
+001000 01  DFHAID.
+001100     02  DFHNULL             PIC X(01) VALUE X'00'.
+001200     02  DFHENTER            PIC X(01) VALUE X'7D'.
+001300     02  DFHCLEAR            PIC X(01) VALUE X'6D'.
+001400     02  DFHPA1              PIC X(01) VALUE X'6B'.
+001500     02  DFHPA2              PIC X(01) VALUE X'6C'.
+001600     02  DFHPA3              PIC X(01) VALUE X'6E'.
+001700     02  DFHPF1              PIC X(01) VALUE X'F1'.
+001800     02  DFHPF2              PIC X(01) VALUE X'F2'.
+001900     02  DFHPF3              PIC X(01) VALUE X'F3'.
+002000     02  DFHPF4              PIC X(01) VALUE X'F4'.
+002100     02  DFHPF5              PIC X(01) VALUE X'F5'.
+002200     02  DFHPF6              PIC X(01) VALUE X'F6'.
+002300     02  DFHPF7              PIC X(01) VALUE X'F7'.
+002400     02  DFHPF8              PIC X(01) VALUE X'F8'.
+002500     02  DFHPF9              PIC X(01) VALUE X'F9'.
+002600     02  DFHPF10             PIC X(01) VALUE X'7A'.
+002700     02  DFHPF11             PIC X(01) VALUE X'7B'.
+002800     02  DFHPF12             PIC X(01) VALUE X'7C'.
