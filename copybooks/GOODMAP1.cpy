@@ -0,0 +1,36 @@
+000100*----------------------------------------------------------------
+000200* GOODMAP1 - SYMBOLIC MAP FOR THE GOODINQ EMPLOYEE INQUIRY SCREEN
+000300*----------------------------------------------------------------
+000400* INSTALLATION.  HR-PAYROLL SYSTEMS.
+000500* DATE-WRITTEN.  08/09/2026.
+000600*----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*----------------------------------------------------------------
+000900* DATE       INIT  DESCRIPTION
+001000* ---------- ----  ------------------------------------------
+001100* 08/09/2026  RJ   ORIGINAL SYMBOLIC MAP FOR MAPSET GOODMAPS / MAP
+001200*                  GOODMAP1 (SEE BMS/GOODMAPS.BMS).  FIELD ORDER
+001300*                  AND LENGTHS MUST STAY IN STEP WITH THE BMS
+001400*                  SOURCE IF THE MAP IS EVER REASSEMBLED.
+001500*----------------------------------------------------------------
+001600* COPY THIS MEMBER UNCHANGED INTO WORKING-STORAGE.
+001700*----------------------------------------------------------------
+001800 01  GOODMAP1I.
+001900     02  FILLER              PIC X(12).
+002000     02  EMPIDL              PIC S9(04) COMP.
+002100     02  EMPIDF              PIC X(01).
+002200     02  EMPIDI              PIC X(06).
+002300     02  EMPNAML             PIC S9(04) COMP.
+002400     02  EMPNAMF             PIC X(01).
+002500     02  EMPNAMI             PIC X(30).
+002600     02  MSGL                PIC S9(04) COMP.
+002700     02  MSGF                PIC X(01).
+002800     02  MSGI                PIC X(79).
+002900 01  GOODMAP1O REDEFINES GOODMAP1I.
+003000     02  FILLER              PIC X(12).
+003100     02  FILLER              PIC X(03).
+003200     02  EMPIDO              PIC X(06).
+003300     02  FILLER              PIC X(03).
+003400     02  EMPNAMO             PIC X(30).
+003500     02  FILLER              PIC X(03).
+003600     02  MSGO                PIC X(79).
